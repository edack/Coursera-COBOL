@@ -1,6 +1,63 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. FAVRFP.
+       AUTHOR. ED ACKERMAN.
+       DATE-WRITTEN. 01/01/2021
+       DATE-COMPILED.
+       INSTALLATION. MORONS, LOSERS, AND BIMBOS.
+      *---------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   08/09/26  EA  CORRECTED ARTIST-MUSICAL-GENRE TO AN ALPHA
+      *                 PICTURE (THE 88-LEVELS BELOW IT ARE ALPHA
+      *                 VALUES), WIDENED INSTRUMENT-TYPE SO VALUES
+      *                 LIKE 'PERCUSSION' FIT, AND REWROTE THE DETAIL
+      *                 LINE AND PROCEDURE DIVISION TO REFERENCE THE
+      *                 FIELDS ACTUALLY PRESENT ON MUSICIAN-RFP-REC.
+      *   08/09/26  EA  ADDED A PER-INSTRUMENT TOTAL COST (INSTRUMENT
+      *                 COST + SHIPPING + TAX) AND A QUALITY-BASED
+      *                 MARKUP - USED/NEW/PREMIUM INSTRUMENTS EACH
+      *                 CARRY A DIFFERENT MARKUP PERCENTAGE - WITH THE
+      *                 MARKUP AMOUNT AND FINAL TOTAL ADDED TO THE
+      *                 DETAIL LINE.
+      *   08/09/26  EA  ADDED AN INSTRUMENT-TYPE SUMMARY SECTION,
+      *                 PRINTED AFTER THE DETAIL LINES AND BEFORE THE
+      *                 TRAILER, SHOWING THE RECORD COUNT AND TOTAL
+      *                 COST FOR EACH INSTRUMENT TYPE ACROSS THE WHOLE
+      *                 MUSICIAN-RFP FILE.
+      *   08/09/26  EA  SHIPPING-COST ON AN OUT-COUNTRY RECORD IS NOW
+      *                 CONVERTED TO USD AT A FIXED EXCHANGE RATE
+      *                 BEFORE IT IS PRINTED OR ADDED INTO THE TOTAL
+      *                 COST - IN-COUNTRY SHIPMENTS ARE ALREADY USD
+      *                 AND CONVERT AT A RATE OF 1.
+      *   08/09/26  EA  CORRECTED THE CURRENCY CONVERSION TO ALSO
+      *                 APPLY TO COST-PER-INSTUMENT AND TAX-RATE, NOT
+      *                 JUST SHIPPING-COST - ALL THREE ARE FOREIGN
+      *                 AMOUNTS ON AN OUT-COUNTRY RECORD. THE
+      *                 INSTRUMENT-TYPE SUMMARY NOW ACCUMULATES THE
+      *                 CONVERTED PER-INSTRUMENT COST RATHER THAN THE
+      *                 POST-MARKUP LANDED TOTAL. WIDENED THE
+      *                 INSTRUMENT COST AND MARKUP PRINT PICTURES SO
+      *                 LARGER AMOUNTS NO LONGER TRUNCATE ON THE
+      *                 DETAIL LINE.
+      *   08/09/26  EA  WIDENED WS-TAX-AMOUNT, WS-SHIPPING-COST,
+      *                 WS-MARKUP-AMOUNT, AND WS-TOTAL-COST - EACH WAS
+      *                 STILL NARROWER THAN THE USD FIELD IT PRINTS AND
+      *                 WOULD TRUNCATE ON A LARGER AMOUNT. ADDED AN
+      *                 OTHER/UNCLASSIFIED ENTRY TO THE INSTRUMENT
+      *                 SUMMARY TABLE AND AN AT END CLAUSE ON ITS
+      *                 SEARCH SO AN INSTRUMENT-TYPE THAT DOESN'T MATCH
+      *                 ONE OF THE SIX KNOWN CODES IS STILL COUNTED
+      *                 INSTEAD OF BEING SILENTLY DROPPED FROM THE
+      *                 SUMMARY.
+      *   08/09/26  EA  WIDENED WS-SUM-TOTAL-COST TO MATCH
+      *                 WS-INSTR-TOTAL-COST (PIC S9(09)V99) - IT PRINTS
+      *                 A WHOLE-FILE ACCUMULATION, NOT A SINGLE DETAIL
+      *                 LINE AMOUNT, AND WAS TRUNCATING ON A LARGE
+      *                 INSTRUMENT-TYPE TOTAL.
+      *---------------------------------------------------------------*
        ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT MUSICIAN-RFP  ASSIGN TO FAVRFP.
@@ -15,14 +72,14 @@
            DATA RECORD IS MUSICIAN-RFP-REC.
        01  MUSICIAN-RFP-REC.
            05  ARTIST-ACCT-NUM             PIC X(08).
-           05  ARTIST-MUSICAL-GENRE        PIC 9(06).
+           05  ARTIST-MUSICAL-GENRE        PIC X(06).
                88  ROCK                        VALUE 'ROCK'.
                88  JAZZ                        VALUE 'JAZZ'.
                88  FUSION                      VALUE 'FUSION'.
            05  MUSICIAN-NAME.
                10  MUSICIAN-LNAME          PIC X(15).
                10  MUSICIAN-FNAME          PIC X(15).
-           05  INSTRUMENT-TYPE             PIC X(06).
+           05  INSTRUMENT-TYPE             PIC X(10).
                88  KEYBOARD                    VALUE 'KEYBOARD'.
                88  VOCALS                      VALUE 'VOCALS'.
                88  GUITAR                      VALUE 'GUITAR'.
@@ -57,21 +114,25 @@
            05  NEXT-REPORT-LINE            PIC X(132) VALUE SPACE.
       *----------------------------------------------------------*
            05  WS-PRINT-RECORD.
-               10  WS-Musician-name        PIC X(30).
+               10  WS-ARTIST-ACCT-NUM      PIC X(08).
                10  FILLER                  PIC X(02) VALUE SPACE.
-               10  WS-instrument           PIC 9(06).
-               10  FILLER                  PIC X(03) VALUE SPACE.
-               10  WS-instument-quality    PIC X(01).
+               10  WS-MUSICIAN-NAME        PIC X(30).
                10  FILLER                  PIC X(02) VALUE SPACE.
-               10  WS-ship-to-FLAG         PIC X(03).
+               10  WS-MUSICAL-GENRE        PIC X(06).
+               10  FILLER                  PIC X(02) VALUE SPACE.
+               10  WS-INSTRUMENT-TYPE      PIC X(10).
+               10  FILLER                  PIC X(02) VALUE SPACE.
+               10  WS-INSTRUMENT-QUALITY   PIC X(01).
                10  FILLER                  PIC X(02) VALUE SPACE.
                10  WS-COST-PER-INSTRUMENT  PIC $,$$$,$$9.99.
                10  FILLER                  PIC X(02) VALUE SPACE.
-               10  WS-SHIPPING-COST        PIC $$9.99.
+               10  WS-SHIPPING-COST        PIC $$,$$9.99.
+               10  FILLER                  PIC X(02) VALUE SPACE.
+               10  WS-TAX-AMOUNT           PIC $$9.99.
                10  FILLER                  PIC X(02) VALUE SPACE.
-               10  WS-TAX-RATE             PIC $,$$9.99.
+               10  WS-MARKUP-AMOUNT        PIC $$,$$$,$$9.99.
                10  FILLER                  PIC X(02) VALUE SPACE.
-               10  WS-BAND-STILL-TOGETHER  PIC X(01).
+               10  WS-TOTAL-COST           PIC $$,$$$,$$9.99.
       *----------------------------------------------------------*
           05  HEADING-LINE-1.
                10  FILLER      PIC X(06) VALUE 'DATE: '.
@@ -81,43 +142,86 @@
                10  FILLER      PIC X(01) VALUE '/'.
                10  HDR-YR      PIC X(04).
                10  FILLER      PIC X(28) VALUE SPACES.
-               10  FILLER      PIC X(14) VALUE 'FAVORITE BANDS'.
-               10  FILLER      PIC X(28) VALUE SPACES.
+               10  FILLER      PIC X(19) VALUE 'MUSICIAN RFP REPORT'.
+               10  FILLER      PIC X(23) VALUE SPACES.
                10  FILLER      PIC X(10) VALUE 'PAGE NUM: '.
                10  H1-PAGE-NUM PIC 999.
       *----------------------------------------------------------*
            05  HEADING-LINE-2.
-               10  FILLER  PIC X(20) VALUE 'ARTIST              '.
-               10  FILLER  PIC X(20) VALUE '            NUM  MUS'.
-               10  FILLER  PIC X(20) VALUE 'IC         CD       '.
-               10  FILLER  PIC X(20) VALUE 'TAX     SHIP     TOT'.
-               10  FILLER  PIC X(20) VALUE 'AL    STILL         '.
-               10  FILLER  PIC X(20) VALUE '                    '.
-               10  FILLER  PIC X(12) VALUE '            '.
+               10  FILLER  PIC X(08) VALUE 'ACCT NUM'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(30) VALUE 'MUSICIAN NAME'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(06) VALUE 'GENRE'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(10) VALUE 'INSTRUMENT'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(01) VALUE 'Q'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(12) VALUE 'INST COST'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(09) VALUE 'SHIP'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(06) VALUE 'TAX'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(13) VALUE 'MARKUP'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(13) VALUE 'TOTAL COST'.
       *----------------------------------------------------------*
             05  HEADING-LINE-3.
-               10  FILLER  PIC X(20) VALUE 'NAME                '.
-               10  FILLER  PIC X(20) VALUE '            MUS  GEN'.
-               10  FILLER  PIC X(20) VALUE 'RE         COST     '.
-               10  FILLER  PIC X(20) VALUE 'AMT     COST     COS'.
-               10  FILLER  PIC X(20) VALUE 'T     TOGETHER      '.
-               10  FILLER  PIC X(20) VALUE '                    '.
-               10  FILLER  PIC X(12) VALUE '            '.
-      *----------------------------------------------------------*
-            05  HEADING-LINE-4.
-               10  FILLER  PIC X(20) VALUE '--------------------'.
-               10  FILLER  PIC X(20) VALUE '----------  ---  ---'.
-               10  FILLER  PIC X(20) VALUE '--         ----     '.
-               10  FILLER  PIC X(20) VALUE '---     ----     ---'.
-               10  FILLER  PIC X(20) VALUE '-     --------      '.
-               10  FILLER  PIC X(20) VALUE '                    '.
-               10  FILLER  PIC X(12) VALUE '            '.
+               10  FILLER  PIC X(08) VALUE ALL '-'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(30) VALUE ALL '-'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(06) VALUE ALL '-'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(10) VALUE ALL '-'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(01) VALUE '-'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(12) VALUE ALL '-'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(09) VALUE ALL '-'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(06) VALUE ALL '-'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(13) VALUE ALL '-'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(13) VALUE ALL '-'.
       *----------------------------------------------------------*
            05  TRAILER-1.
                10  FILLER  PIC X(20) VALUE '** TOTAL RECORDS PRO'.
                10  FILLER  PIC X(08) VALUE 'CESSED :'.
                10  TL1-RECORD-COUNT        PIC ZZ9.
                10  FILLER                  PIC X(101) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  SUMMARY-HEADING-1.
+               10  FILLER  PIC X(24) VALUE 'INSTRUMENT TYPE SUMMARY:'.
+               10  FILLER                  PIC X(108) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  SUMMARY-HEADING-2.
+               10  FILLER  PIC X(10) VALUE 'TYPE'.
+               10  FILLER  PIC X(04) VALUE SPACE.
+               10  FILLER  PIC X(06) VALUE 'COUNT'.
+               10  FILLER  PIC X(04) VALUE SPACE.
+               10  FILLER  PIC X(17) VALUE 'TOTAL COST'.
+               10  FILLER                  PIC X(91) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  SUMMARY-HEADING-3.
+               10  FILLER  PIC X(10) VALUE ALL '-'.
+               10  FILLER  PIC X(04) VALUE SPACE.
+               10  FILLER  PIC X(06) VALUE ALL '-'.
+               10  FILLER  PIC X(04) VALUE SPACE.
+               10  FILLER  PIC X(17) VALUE ALL '-'.
+               10  FILLER                  PIC X(91) VALUE SPACE.
+      *----------------------------------------------------------*
+           05  WS-SUMMARY-LINE.
+               10  WS-SUM-TYPE              PIC X(10).
+               10  FILLER                   PIC X(04) VALUE SPACE.
+               10  WS-SUM-COUNT             PIC ZZ,ZZ9.
+               10  FILLER                   PIC X(04) VALUE SPACE.
+               10  WS-SUM-TOTAL-COST        PIC $,$$$,$$$,$$9.99.
+               10  FILLER                   PIC X(91) VALUE SPACE.
       *----------------------------------------------------------*
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -131,10 +235,29 @@
                10  WS-CURRENT-MILLISECONDS PIC 9(02).
       *----------------------------------------------------------*
        01  WS-NUMERIC-FIELDS.
-           05  WS-CD-COST-NUM              PIC 9(03)V99.
-           05  WS-TAX-NUM                  PIC 9(02)V99.
-           05  WS-SHIPPING-COST-NUM        PIC 9(02)V99.
+           05  WS-COST-NUM                 PIC S9(07)V99.
+           05  WS-SHIP-NUM                 PIC S9(04)V99.
+           05  WS-TAX-NUM                  PIC S9(02)V99.
+           05  WS-TOTAL-COST-NUM           PIC S9(07)V99.
+           05  WS-MARKUP-PERCENT           PIC V999.
+           05  WS-MARKUP-AMOUNT-NUM        PIC S9(07)V99.
+           05  WS-FINAL-TOTAL-NUM          PIC S9(07)V99.
            05  WS-RECORD-COUNT             PIC 9(03) VALUE ZERO.
+      *----------------------------------------------------------*
+       01  WS-CURRENCY-FIELDS.
+           05  WS-IN-COUNTRY-RATE          PIC 9V9999 VALUE 1.0000.
+           05  WS-OUT-COUNTRY-RATE         PIC 9V9999 VALUE 0.8500.
+           05  WS-EXCHANGE-RATE            PIC 9V9999.
+           05  WS-COST-USD-NUM             PIC S9(07)V99.
+           05  WS-SHIP-USD-NUM             PIC S9(04)V99.
+           05  WS-TAX-USD-NUM              PIC S9(02)V99.
+      *----------------------------------------------------------*
+       01  WS-INSTRUMENT-SUMMARY.
+           05  WS-INSTR-ENTRY OCCURS 7 TIMES
+                   INDEXED BY INSTR-IDX.
+               10  WS-INSTR-TYPE-CODE      PIC X(10).
+               10  WS-INSTR-COUNT          PIC 9(05) VALUE ZERO.
+               10  WS-INSTR-TOTAL-COST     PIC S9(09)V99 VALUE ZERO.
       *----------------------------------------------------------*
        01  WS-SWITCHES-SUBSCRIPTS.
            05  END-OF-FILE-SW              PIC X VALUE 'N'.
@@ -153,12 +276,13 @@
       *----------------------------------------------------------*
        PROCEDURE DIVISION.
       *----------------------------------------------------------*
-       0000-PROCESS-FAVORITE-GROUPS.
+       0000-PROCESS-MUSICIAN-RFP-FILE.
       *----------------------------------------------------------*
            PERFORM 1000-INITIALIZATION.
            PERFORM 8000-READ-RFP-FILE.
-           PERFORM 2000-PROCESS-FAV-GRP-FILE
+           PERFORM 2000-PROCESS-MUSICIAN-RFP-RECORD
                UNTIL END-OF-FILE.
+           PERFORM 3200-PRINT-INSTRUMENT-SUMMARY.
            PERFORM 3000-PRINT-TRAILER-LINES.
            PERFORM 4000-CLOSING.
            GOBACK.
@@ -171,26 +295,92 @@
            MOVE WS-CURRENT-YEAR        TO HDR-YR.
            MOVE WS-CURRENT-MONTH       TO HDR-MO.
            MOVE WS-CURRENT-DAY         TO HDR-DAY.
-      *----------------------------------------------------------*
-       2000-PROCESS-FAV-GRP-FILE.
-      *----------------------------------------------------------*
-           MOVE WS-musician-name       TO WS-MUSICIAN-NAME.
-           MOVE WS-INSTUMENT           TO WS-NUMBER-MUSICIANS.
-           MOVE MUSICAL-GENRE          TO WS-MUSICAL-GENRE.
-           MOVE CD-COST                TO WS-CD-COST
-                                          WS-CD-COST-NUM.
-           MOVE SHIPPING-COST          TO WS-SHIPPING-COST
-                                          WS-SHIPPING-COST-NUM.
-           MOVE TAX                    TO WS-TAX
-                                          WS-TAX-NUM.
-           COMPUTE WS-TOTAL-COST = WS-CD-COST-NUM
-                                 + WS-TAX-NUM
-                                 + WS-SHIPPING-COST-NUM.
-           MOVE BAND-IS-STILL-TOGETHER TO WS-BAND-STILL-TOGETHER .
+           PERFORM 1500-INITIALIZE-INSTRUMENT-TABLE.
+      *----------------------------------------------------------*
+       1500-INITIALIZE-INSTRUMENT-TABLE.
+      *----------------------------------------------------------*
+           MOVE 'KEYBOARD'   TO WS-INSTR-TYPE-CODE (1).
+           MOVE 'VOCALS'     TO WS-INSTR-TYPE-CODE (2).
+           MOVE 'GUITAR'     TO WS-INSTR-TYPE-CODE (3).
+           MOVE 'BASS'       TO WS-INSTR-TYPE-CODE (4).
+           MOVE 'DRUMS'      TO WS-INSTR-TYPE-CODE (5).
+           MOVE 'PERCUSSION' TO WS-INSTR-TYPE-CODE (6).
+           MOVE 'OTHER'      TO WS-INSTR-TYPE-CODE (7).
+      *----------------------------------------------------------*
+       2000-PROCESS-MUSICIAN-RFP-RECORD.
+      *----------------------------------------------------------*
+           MOVE ARTIST-ACCT-NUM        TO WS-ARTIST-ACCT-NUM.
+           MOVE MUSICIAN-NAME          TO WS-MUSICIAN-NAME.
+           MOVE ARTIST-MUSICAL-GENRE   TO WS-MUSICAL-GENRE.
+           MOVE INSTRUMENT-TYPE        TO WS-INSTRUMENT-TYPE.
+           MOVE INSTRUMENT-QUALITY     TO WS-INSTRUMENT-QUALITY.
+           MOVE COST-PER-INSTUMENT     TO WS-COST-NUM.
+           MOVE SHIPPING-COST          TO WS-SHIP-NUM.
+           MOVE TAX-RATE               TO WS-TAX-NUM.
+           PERFORM 2150-CONVERT-COSTS-TO-USD.
+           MOVE WS-COST-USD-NUM        TO WS-COST-PER-INSTRUMENT.
+           MOVE WS-SHIP-USD-NUM        TO WS-SHIPPING-COST.
+           MOVE WS-TAX-USD-NUM         TO WS-TAX-AMOUNT.
+           COMPUTE WS-TOTAL-COST-NUM = WS-COST-USD-NUM
+                                      + WS-SHIP-USD-NUM
+                                      + WS-TAX-USD-NUM.
+           PERFORM 2100-DETERMINE-MARKUP-PERCENT.
+           COMPUTE WS-MARKUP-AMOUNT-NUM
+                       = WS-TOTAL-COST-NUM * WS-MARKUP-PERCENT.
+           COMPUTE WS-FINAL-TOTAL-NUM
+                       = WS-TOTAL-COST-NUM + WS-MARKUP-AMOUNT-NUM.
+           MOVE WS-MARKUP-AMOUNT-NUM   TO WS-MARKUP-AMOUNT.
+           MOVE WS-FINAL-TOTAL-NUM     TO WS-TOTAL-COST.
+           PERFORM 2200-ACCUMULATE-INSTRUMENT-TOTALS.
            ADD 1                       TO WS-RECORD-COUNT.
            MOVE WS-PRINT-RECORD        TO NEXT-REPORT-LINE.
            PERFORM  9000-PRINT-REPORT-LINE.
            PERFORM  8000-READ-RFP-FILE.
+      *----------------------------------------------------------*
+       2100-DETERMINE-MARKUP-PERCENT.
+      *----------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN USED-FLAG
+                   MOVE .000           TO WS-MARKUP-PERCENT
+               WHEN NEW-FLAG
+                   MOVE .100           TO WS-MARKUP-PERCENT
+               WHEN PREMIUM-FLAG
+                   MOVE .200           TO WS-MARKUP-PERCENT
+               WHEN OTHER
+                   MOVE .000           TO WS-MARKUP-PERCENT
+           END-EVALUATE.
+      *----------------------------------------------------------*
+       2150-CONVERT-COSTS-TO-USD.
+      *----------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN OUT-COUNTRY
+                   MOVE WS-OUT-COUNTRY-RATE  TO WS-EXCHANGE-RATE
+               WHEN OTHER
+                   MOVE WS-IN-COUNTRY-RATE   TO WS-EXCHANGE-RATE
+           END-EVALUATE.
+           COMPUTE WS-COST-USD-NUM ROUNDED
+                       = WS-COST-NUM * WS-EXCHANGE-RATE.
+           COMPUTE WS-SHIP-USD-NUM ROUNDED
+                       = WS-SHIP-NUM * WS-EXCHANGE-RATE.
+           COMPUTE WS-TAX-USD-NUM ROUNDED
+                       = WS-TAX-NUM * WS-EXCHANGE-RATE.
+      *----------------------------------------------------------*
+       2200-ACCUMULATE-INSTRUMENT-TOTALS.
+      *----------------------------------------------------------*
+           SET INSTR-IDX TO 1.
+           SEARCH WS-INSTR-ENTRY
+               AT END
+                   SET INSTR-IDX TO 7
+                   ADD 1                 TO WS-INSTR-COUNT (INSTR-IDX)
+                   ADD WS-COST-USD-NUM
+                                         TO WS-INSTR-TOTAL-COST
+                                            (INSTR-IDX)
+               WHEN WS-INSTR-TYPE-CODE (INSTR-IDX) = INSTRUMENT-TYPE
+                   ADD 1                 TO WS-INSTR-COUNT (INSTR-IDX)
+                   ADD WS-COST-USD-NUM
+                                         TO WS-INSTR-TOTAL-COST
+                                            (INSTR-IDX)
+           END-SEARCH.
       *----------------------------------------------------------*
        3000-PRINT-TRAILER-LINES.
       *----------------------------------------------------------*
@@ -198,6 +388,27 @@
            MOVE TRAILER-1              TO NEXT-REPORT-LINE.
            MOVE 2                      TO LINE-SPACEING.
            PERFORM 9000-PRINT-REPORT-LINE.
+      *----------------------------------------------------------*
+       3200-PRINT-INSTRUMENT-SUMMARY.
+      *----------------------------------------------------------*
+           MOVE SUMMARY-HEADING-1      TO NEXT-REPORT-LINE.
+           MOVE 2                      TO LINE-SPACEING.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE SUMMARY-HEADING-2      TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE SUMMARY-HEADING-3      TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 3210-PRINT-SUMMARY-LINE
+               VARYING INSTR-IDX FROM 1 BY 1
+               UNTIL INSTR-IDX GREATER THAN 7.
+      *----------------------------------------------------------*
+       3210-PRINT-SUMMARY-LINE.
+      *----------------------------------------------------------*
+           MOVE WS-INSTR-TYPE-CODE (INSTR-IDX)   TO WS-SUM-TYPE.
+           MOVE WS-INSTR-COUNT (INSTR-IDX)       TO WS-SUM-COUNT.
+           MOVE WS-INSTR-TOTAL-COST (INSTR-IDX)  TO WS-SUM-TOTAL-COST.
+           MOVE WS-SUMMARY-LINE        TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
       *----------------------------------------------------------*
        4000-CLOSING.
       *----------------------------------------------------------*
@@ -227,11 +438,9 @@
            MOVE 1                    TO LINE-SPACEING.
            MOVE HEADING-LINE-3       TO PRINT-LINE.
            PERFORM 9120-WRITE-PRINT-LINE.
-           MOVE HEADING-LINE-4       TO PRINT-LINE.
-           PERFORM 9120-WRITE-PRINT-LINE.
            ADD  1                    TO PAGE-COUNT.
            MOVE 1                    TO LINE-SPACEING.
-           MOVE 5                    TO LINE-COUNT.
+           MOVE 4                    TO LINE-COUNT.
       *----------------------------------------------------------*
        9110-WRITE-TOP-OF-PAGE.
       *----------------------------------------------------------*
