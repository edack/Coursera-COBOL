@@ -2,23 +2,141 @@
        PROGRAM-ID. FAVRPT.
        AUTHOR. ED ACKERMAN.
        DATE-WRITTEN. 01/01/2021
-       DATE-COMPILED. 
+       DATE-COMPILED.
        INSTALLATION. MORONS, LOSERS, AND BIMBOS.
       *---------------------------------------------------------------*
-       ENVIRONMENT DIVISION. 
-       CONFIGURATION SECTION. 
+      * MODIFICATION HISTORY
+      *   08/09/26  EA  ADDED GENRE SUBTOTALS/GRAND TOTAL - RECORDS
+      *                 ARE NOW SORTED BY MUSICAL-GENRE BEFORE THE
+      *                 MAIN PROCESSING LOOP SO THE BREAK LOGIC CAN
+      *                 DETECT A GENRE CHANGE.
+      *   08/09/26  EA  ADDED FAV-EXTRACT, A COMMA-DELIMITED EXTRACT
+      *                 OF EACH DETAIL LINE, WRITTEN ALONGSIDE THE
+      *                 PRINTED REPORT FOR DOWNSTREAM SPREADSHEET USE.
+      *   08/09/26  EA  ADDED CHECKPOINT/RESTART - A CHECKPOINT RECORD
+      *                 IS WRITTEN EVERY WS-CHECKPOINT-INTERVAL RECORDS
+      *                 SO A RERUN CAN SKIP PAST WORK ALREADY REPORTED
+      *                 AND PICK UP PAGE/RECORD NUMBERING WHERE THE
+      *                 PRIOR RUN LEFT OFF.
+      *   08/09/26  EA  ADDED ROSTER VALIDATION - BAND-IS-STILL-TOGETHER
+      *                 IS NOW RECONCILED AGAINST ROSTER-FILE AND ANY
+      *                 DISAGREEMENT IS WRITTEN TO A NEW FAV-EXCEPT
+      *                 EXCEPTION REPORT.
+      *   08/09/26  EA  ADDED CONTROL-CARD - AN OPTIONAL GENRE AND/OR
+      *                 STILL-TOGETHER FILTER READ AT STARTUP SO A
+      *                 PARTIAL REPORT CAN BE REQUESTED WITHOUT A
+      *                 FULL RUN.
+      *   08/09/26  EA  ADDED CONTROL-TOTALS - THIS RUN'S RECORD COUNT
+      *                 AND GRAND TOTAL ARE NOW COMPARED AGAINST THE
+      *                 PRIOR RUN'S (CARRIED IN THE FAVCTOT FILE) AND
+      *                 A BALANCING LINE IS PRINTED FLAGGING THE RUN
+      *                 OUT OF BALANCE IF EITHER MOVED BY MORE THAN
+      *                 WS-VARIANCE-LIMIT-PCT. THIS RUN'S TOTALS ARE
+      *                 THEN WRITTEN BACK TO FAVCTOT FOR THE NEXT RUN.
+      *   08/09/26  EA  FIXED RESTART SO IT NO LONGER REOPENS FAV-RPT/
+      *                 FAV-EXTRACT/FAV-EXCEPT AS OUTPUT (WHICH WAS
+      *                 TRUNCATING THE PRIOR RUN'S OUTPUT OUT FROM
+      *                 UNDER A RESTARTED JOB) - THE RESTART CHECK NOW
+      *                 RUNS BEFORE THE OPENS AND A RESTARTED RUN OPENS
+      *                 THOSE THREE FILES EXTEND INSTEAD OF OUTPUT.
+      *                 ROSTER-FILE NOW HAS A FILE STATUS AND DEGRADES
+      *                 GRACEFULLY (SKIPS ROSTER VALIDATION) IF THE
+      *                 ROSTER FEED IS MISSING, THE SAME AS THE OTHER
+      *                 OPTIONAL INPUTS. WIDENED WS-RECORD-COUNT AND
+      *                 CKPT-RECORD-COUNT TO PIC 9(07) TO MATCH
+      *                 CT-RECORD-COUNT SO A LARGE FAV-GRPS FILE NO
+      *                 LONGER WRAPS THE CHECKPOINTED RECORD COUNT.
+      *                 FAVCTOT NOW ALSO CARRIES THE CONTROL-CARD
+      *                 GENRE/STILL-TOGETHER FILTER THAT PRODUCED IT -
+      *                 THE BALANCING CHECK IS SKIPPED (NOT FLAGGED)
+      *                 WHEN THE PRIOR RUN WAS MADE WITH A DIFFERENT
+      *                 FILTER, SINCE THE TWO TOTALS AREN'T COMPARABLE.
+      *   08/09/26  EA  CHECKPOINT-REC NOW ALSO CARRIES THE CONTROL-
+      *                 CARD FILTER IN EFFECT WHEN IT WAS WRITTEN, AND
+      *                 A RESTART IS ONLY HONORED WHEN THAT FILTER
+      *                 MATCHES THE CURRENT RUN'S - OTHERWISE THE SAVED
+      *                 POSITION AND TOTALS DESCRIBE A DIFFERENT SUBSET
+      *                 OF FAV-GRPS AND THE RUN STARTS OVER CLEAN.
+      *                 1200-SKIP-TO-RESTART-POINT NO LONGER RESTORES
+      *                 THE CHECKPOINTED COUNTS AND TOTALS UNLESS THE
+      *                 ARTIST/GENRE KEY WAS ACTUALLY FOUND IN THE
+      *                 INPUT - A RUN WHOSE CHECKPOINT KEY NO LONGER
+      *                 EXISTS NO LONGER PICKS UP A PRIOR RUN'S TOTALS
+      *                 AS IF THEY WERE ITS OWN. WIDENED WS-GENRE-TOTAL
+      *                 AND WS-GRAND-TOTAL (AND THE CHECKPOINT AND
+      *                 PRINTED COPIES OF THEM) TO PIC 9(09)V99 TO
+      *                 MATCH CT-GRAND-TOTAL. WS-ROSTER-ENTRY'S TABLE
+      *                 LOAD NOW STOPS ACCEPTING NEW ENTRIES PAST 500
+      *                 ROSTER RECORDS INSTEAD OF SUBSCRIPTING PAST THE
+      *                 END OF THE TABLE.
+      *   08/09/26  EA  A CHECKPOINT IS NOW WRITTEN AFTER EVERY RECORD
+      *                 INSTEAD OF EVERY 100TH - WRITING LESS OFTEN LEFT
+      *                 A WINDOW WHERE RECORDS HAD ALREADY GONE OUT TO
+      *                 FAV-RPT/FAV-EXTRACT/FAV-EXCEPT WITHOUT A
+      *                 CHECKPOINT TO MATCH, SO AN ABEND BETWEEN
+      *                 CHECKPOINTS MADE A RESTARTED RUN REPROCESS AND
+      *                 RE-WRITE THOSE SAME RECORDS, DOUBLE-COUNTING
+      *                 THEM INTO THE CONTROL TOTALS FAVCTOT CARRIES
+      *                 FORWARD. WS-ROSTER-ENTRY'S OCCURS CLAUSE NOW
+      *                 VARIES ON WS-ROSTER-COUNT SO THE ROSTER SEARCH
+      *                 IS BOUNDED BY THE TABLE'S ACTUAL LOAD INSTEAD OF
+      *                 RELYING ON UNLOADED SLOTS HAPPENING TO BE SPACE-
+      *                 FILLED.
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
        SOURCE-COMPUTER. IBM-3081.
        OBJECT-COMPUTER. IBM-3081.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT FAV-GRPS  ASSIGN TO FAVIN.
+           SELECT SORT-WORK-FILE ASSIGN TO SORTWK01.
+           SELECT FAV-GRPS-SORTED ASSIGN TO FAVSORT.
            SELECT FAV-RPT ASSIGN TO PRTLINE.
+           SELECT FAV-EXTRACT ASSIGN TO FAVEXTR.
+           SELECT CHECKPOINT-FILE ASSIGN TO FAVCKPT
+               FILE STATUS IS WS-CKPT-STATUS.
+           SELECT ROSTER-FILE ASSIGN TO ROSTER
+               FILE STATUS IS WS-ROSTER-STATUS.
+           SELECT FAV-EXCEPT ASSIGN TO FAVEXCPT.
+           SELECT CONTROL-CARD ASSIGN TO CTLCARD
+               FILE STATUS IS WS-CTL-STATUS.
+           SELECT CONTROL-TOTALS ASSIGN TO FAVCTOT
+               FILE STATUS IS WS-CTOT-STATUS.
       *---------------------------------------------------------------*
        DATA DIVISION.
       *---------------------------------------------------------------*
        FILE SECTION.
       *---------------------------------------------------------------*
        FD  FAV-GRPS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS FAV-GRP-REC-IN.
+      *---------------------------------------------------------------*
+       01  FAV-GRP-REC-IN.
+           05  IN-ARTIST-NAME             PIC X(30).
+           05  IN-NUMBER-MUSICIANS        PIC 9(02).
+           05  IN-MUSICAL-GENRE           PIC X(12).
+           05  IN-CD-COST                 PIC 9(03)V99.
+           05  IN-SHIPPING-COST           PIC 9(02)V99.
+           05  IN-TAX                     PIC 9(02)V99.
+           05  IN-BAND-IS-STILL-TOGETHER  PIC X(01).
+      *---------------------------------------------------------------*
+       SD  SORT-WORK-FILE
+           DATA RECORD IS SRT-FAV-GRP-REC.
+      *---------------------------------------------------------------*
+       01  SRT-FAV-GRP-REC.
+           05  SRT-ARTIST-NAME             PIC X(30).
+           05  SRT-NUMBER-MUSICIANS        PIC 9(02).
+           05  SRT-MUSICAL-GENRE           PIC X(12).
+           05  SRT-CD-COST                 PIC 9(03)V99.
+           05  SRT-SHIPPING-COST           PIC 9(02)V99.
+           05  SRT-TAX                     PIC 9(02)V99.
+           05  SRT-BAND-IS-STILL-TOGETHER  PIC X(01).
+      *---------------------------------------------------------------*
+       FD  FAV-GRPS-SORTED
            RECORDING MODE IS F
            LABEL RECORDS ARE STANDARD
            RECORD CONTAINS 80 CHARACTERS
@@ -44,6 +162,83 @@
        01  PRINT-RECORD.
       *    05  CARRAGE-CONTROL             PIC X(01).
            05  PRINT-LINE                  PIC X(132).
+      *---------------------------------------------------------------*
+       FD  FAV-EXTRACT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXTRACT-REC.
+      *---------------------------------------------------------------*
+       01  EXTRACT-REC.
+           05  EXTRACT-LINE                PIC X(80).
+      *---------------------------------------------------------------*
+       FD  CHECKPOINT-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 96 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CHECKPOINT-REC.
+      *---------------------------------------------------------------*
+       01  CHECKPOINT-REC.
+           05  CKPT-ARTIST-NAME            PIC X(30).
+           05  CKPT-MUSICAL-GENRE          PIC X(12).
+           05  CKPT-RECORD-COUNT           PIC 9(07).
+           05  CKPT-PAGE-COUNT             PIC 9(02).
+           05  CKPT-GENRE-COUNT            PIC 9(03).
+           05  CKPT-GENRE-TOTAL            PIC 9(09)V99.
+           05  CKPT-GRAND-TOTAL            PIC 9(09)V99.
+           05  CKPT-GENRE-FILTER           PIC X(12).
+           05  CKPT-STILL-TOGETHER-FILTER  PIC X(01).
+           05  FILLER                      PIC X(07).
+      *---------------------------------------------------------------*
+       FD  ROSTER-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 40 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS ROSTER-REC.
+      *---------------------------------------------------------------*
+       01  ROSTER-REC.
+           05  ROSTER-ARTIST-NAME          PIC X(30).
+           05  ROSTER-STILL-TOGETHER       PIC X(01).
+           05  FILLER                      PIC X(09).
+      *---------------------------------------------------------------*
+       FD  FAV-EXCEPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS EXCEPT-RECORD.
+      *---------------------------------------------------------------*
+       01  EXCEPT-RECORD.
+           05  EXCEPT-LINE                 PIC X(132).
+      *---------------------------------------------------------------*
+       FD  CONTROL-CARD
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CONTROL-CARD-REC.
+      *---------------------------------------------------------------*
+       01  CONTROL-CARD-REC.
+           05  CC-GENRE-FILTER             PIC X(12).
+           05  CC-STILL-TOGETHER-FILTER    PIC X(01).
+           05  FILLER                      PIC X(67).
+      *---------------------------------------------------------------*
+       FD  CONTROL-TOTALS
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS CONTROL-TOTALS-REC.
+      *---------------------------------------------------------------*
+       01  CONTROL-TOTALS-REC.
+           05  CT-RECORD-COUNT             PIC 9(07).
+           05  CT-GRAND-TOTAL              PIC 9(09)V99.
+           05  CT-GENRE-FILTER             PIC X(12).
+           05  CT-STILL-TOGETHER-FILTER    PIC X(01).
+           05  FILLER                      PIC X(49).
       *---------------------------------------------------------------*
        WORKING-STORAGE SECTION.
       *---------------------------------------------------------------*
@@ -66,6 +261,56 @@
                10  WS-TOTAL-COST           PIC $,$$9.99.
                10  FILLER                  PIC X(02) VALUE SPACE.
                10  WS-BAND-STILL-TOGETHER  PIC X(01).
+      *---------------------------------------------------------------*
+           05  GENRE-SUBTOTAL-LINE.
+               10  FILLER          PIC X(04) VALUE SPACE.
+               10  FILLER          PIC X(16) VALUE '** SUBTOTAL FOR '.
+               10  GSL-GENRE       PIC X(12).
+               10  FILLER          PIC X(04) VALUE SPACE.
+               10  FILLER          PIC X(08) VALUE 'COUNT : '.
+               10  GSL-COUNT       PIC ZZ9.
+               10  FILLER          PIC X(04) VALUE SPACE.
+               10  FILLER          PIC X(07) VALUE 'TOTAL: '.
+               10  GSL-TOTAL       PIC $,$$$,$$$,$$9.99.
+               10  FILLER          PIC X(52) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  GRAND-TOTAL-LINE.
+               10  FILLER     PIC X(20) VALUE '** GRAND TOTAL COST'.
+               10  FILLER     PIC X(09) VALUE ' FOR ALL '.
+               10  FILLER     PIC X(12) VALUE 'GENRES    : '.
+               10  GTL-TOTAL  PIC $,$$$,$$$,$$9.99.
+               10  FILLER     PIC X(74) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  BALANCING-LINE-1.
+               10  FILLER       PIC X(20) VALUE '** PRIOR RUN COUNT:'.
+               10  BL-PRIOR-COUNT  PIC ZZZZZZ9.
+               10  FILLER          PIC X(04) VALUE SPACE.
+               10  FILLER          PIC X(14) VALUE 'CURRENT COUNT:'.
+               10  BL-CURR-COUNT   PIC ZZZZZZ9.
+               10  FILLER          PIC X(04) VALUE SPACE.
+               10  FILLER          PIC X(08) VALUE 'STATUS: '.
+               10  BL-STATUS       PIC X(14).
+               10  FILLER          PIC X(54) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  BALANCING-LINE-2.
+               10  FILLER       PIC X(20) VALUE '** PRIOR RUN TOTAL:'.
+               10  BL-PRIOR-TOTAL  PIC $,$$$,$$$,$$9.99.
+               10  FILLER          PIC X(04) VALUE SPACE.
+               10  FILLER          PIC X(15) VALUE 'CURRENT TOTAL: '.
+               10  BL-CURR-TOTAL   PIC $,$$$,$$$,$$9.99.
+               10  FILLER          PIC X(59) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  EXCEPTION-LINE.
+               10  FILLER       PIC X(04) VALUE SPACE.
+               10  FILLER       PIC X(20) VALUE '** ROSTER MISMATCH: '.
+               10  EXL-ARTIST   PIC X(30).
+               10  FILLER       PIC X(02) VALUE SPACE.
+               10  FILLER       PIC X(11) VALUE 'FAV-GRPS : '.
+               10  EXL-FILE-FLAG PIC X(01).
+               10  FILLER       PIC X(02) VALUE SPACE.
+               10  FILLER       PIC X(09) VALUE 'ROSTER : '.
+               10  EXL-ROSTER-FLAG PIC X(01).
+               10  FILLER       PIC X(51) VALUE SPACE.
       *---------------------------------------------------------------*
           05  HEADING-LINE-1.
                10  FILLER      PIC X(06) VALUE 'DATE: '.
@@ -110,8 +355,8 @@
            05  TRAILER-1.
                10  FILLER  PIC X(20) VALUE '** TOTAL RECORDS PRO'.
                10  FILLER  PIC X(08) VALUE 'CESSED :'.
-               10  TL1-RECORD-COUNT        PIC ZZ9.
-               10  FILLER                  PIC X(101) VALUE SPACE.
+               10  TL1-RECORD-COUNT        PIC ZZZZZZ9.
+               10  FILLER                  PIC X(97) VALUE SPACE.
       *---------------------------------------------------------------*
        01  WS-CURRENT-DATE-DATA.
            05  WS-CURRENT-DATE.
@@ -128,11 +373,68 @@
            05  WS-CD-COST-NUM              PIC 9(03)V99.
            05  WS-TAX-NUM                  PIC 9(02)V99.
            05  WS-SHIPPING-COST-NUM        PIC 9(02)V99.
-           05  WS-RECORD-COUNT             PIC 9(03) VALUE ZERO.
+           05  WS-TOTAL-COST-NUM           PIC 9(05)V99.
+           05  WS-RECORD-COUNT             PIC 9(07) VALUE ZERO.
+      *---------------------------------------------------------------*
+       01  WS-EXTRACT-FIELDS.
+           05  WS-EXTRACT-LINE             PIC X(80) VALUE SPACE.
+           05  WS-EXTRACT-COST-ED          PIC ZZZZ9.99.
+      *---------------------------------------------------------------*
+       01  WS-GENRE-BREAK-FIELDS.
+           05  WS-PREV-GENRE               PIC X(12) VALUE SPACE.
+           05  WS-GENRE-COUNT              PIC 9(03) VALUE ZERO.
+           05  WS-GENRE-TOTAL              PIC 9(09)V99 VALUE ZERO.
+           05  WS-GRAND-TOTAL              PIC 9(09)V99 VALUE ZERO.
+           05  FIRST-RECORD-SW             PIC X VALUE 'Y'.
+               88  FIRST-RECORD                 VALUE 'Y'.
       *---------------------------------------------------------------*
        01  WS-SWITCHES-SUBSCRIPTS.
            05  END-OF-FILE-SW              PIC X VALUE 'N'.
                88  END-OF-FILE                   VALUE 'Y'.
+           05  WS-RESTART-SW               PIC X VALUE 'N'.
+               88  RESTART-REQUESTED             VALUE 'Y'.
+      *---------------------------------------------------------------*
+       01  WS-CHECKPOINT-FIELDS.
+           05  WS-CKPT-STATUS              PIC X(02) VALUE SPACE.
+           05  WS-CKPT-FILE-NAME           PIC X(08) VALUE 'FAVCKPT '.
+           05  WS-CKPT-MATCH-SW            PIC X VALUE 'N'.
+               88  CKPT-MATCH-FOUND              VALUE 'Y'.
+      *---------------------------------------------------------------*
+       01  WS-ROSTER-TABLE.
+           05  WS-ROSTER-STATUS            PIC X(02) VALUE SPACE.
+           05  WS-ROSTER-COUNT             PIC 9(03) VALUE ZERO.
+           05  WS-ROSTER-ENTRY OCCURS 0 TO 500 TIMES
+                   DEPENDING ON WS-ROSTER-COUNT
+                   INDEXED BY ROSTER-IDX.
+               10  WS-ROSTER-NAME          PIC X(30).
+               10  WS-ROSTER-FLAG          PIC X(01).
+           05  ROSTER-FOUND-SW             PIC X VALUE 'N'.
+               88  ROSTER-ENTRY-FOUND           VALUE 'Y'.
+           05  ROSTER-EOF-SW               PIC X VALUE 'N'.
+               88  ROSTER-EOF                   VALUE 'Y'.
+      *---------------------------------------------------------------*
+       01  WS-BALANCING-FIELDS.
+           05  WS-CTOT-STATUS              PIC X(02) VALUE SPACE.
+           05  WS-PRIOR-RECORD-COUNT       PIC 9(07) VALUE ZERO.
+           05  WS-PRIOR-GRAND-TOTAL        PIC 9(09)V99 VALUE ZERO.
+           05  WS-PRIOR-GENRE-FILTER       PIC X(12) VALUE SPACE.
+           05  WS-PRIOR-STILL-TOGETHER-FLT PIC X(01) VALUE SPACE.
+           05  WS-PRIOR-RUN-FOUND-SW       PIC X VALUE 'N'.
+               88  PRIOR-RUN-FOUND              VALUE 'Y'.
+           05  WS-FILTERS-MATCH-SW         PIC X VALUE 'Y'.
+               88  FILTERS-MATCH                VALUE 'Y'.
+           05  WS-COUNT-VARIANCE-PCT       PIC 9(03)V999.
+           05  WS-TOTAL-VARIANCE-PCT       PIC 9(03)V999.
+           05  WS-VARIANCE-LIMIT-PCT       PIC 9V999 VALUE 0.200.
+           05  WS-OUT-OF-BALANCE-SW        PIC X VALUE 'N'.
+               88  OUT-OF-BALANCE                VALUE 'Y'.
+      *---------------------------------------------------------------*
+       01  WS-SELECTION-CRITERIA.
+           05  WS-CTL-STATUS               PIC X(02) VALUE SPACE.
+           05  WS-GENRE-FILTER             PIC X(12) VALUE SPACE.
+           05  WS-STILL-TOGETHER-FILTER    PIC X(01) VALUE SPACE.
+           05  WS-RECORD-SELECTED-SW       PIC X VALUE 'Y'.
+               88  RECORD-SELECTED              VALUE 'Y'.
       *---------------------------------------------------------------*
        01 PRINTER-CONTROL-FIELDS.
            05  LINE-SPACEING               PIC 9(02) VALUE 1.
@@ -151,6 +453,9 @@
       *---------------------------------------------------------------*
            PERFORM 1000-INITIALIZATION.
            PERFORM 8000-READ-FAV-GRP-FILE.
+           IF RESTART-REQUESTED
+               PERFORM 1200-SKIP-TO-RESTART-POINT
+           END-IF.
            PERFORM 2000-PROCESS-FAV-GRP-FILE
                UNTIL END-OF-FILE.
            PERFORM 3000-PRINT-TRAILER-LINES.
@@ -159,15 +464,116 @@
       *---------------------------------------------------------------*
        1000-INITIALIZATION.
       *---------------------------------------------------------------*
-           OPEN INPUT FAV-GRPS
-                OUTPUT FAV-RPT.
+           PERFORM 1400-READ-CONTROL-CARD.
+           PERFORM 1100-CHECK-FOR-RESTART.
+           IF RESTART-REQUESTED
+               OPEN EXTEND FAV-RPT
+                           FAV-EXTRACT
+                           FAV-EXCEPT
+           ELSE
+               OPEN OUTPUT FAV-RPT
+                           FAV-EXTRACT
+                           FAV-EXCEPT
+           END-IF.
+           OPEN INPUT ROSTER-FILE.
+           IF WS-ROSTER-STATUS EQUAL '00'
+               PERFORM 1300-LOAD-ROSTER-TABLE
+                   UNTIL ROSTER-EOF
+               CLOSE ROSTER-FILE
+           END-IF.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SRT-MUSICAL-GENRE
+               USING FAV-GRPS
+               GIVING FAV-GRPS-SORTED.
+           OPEN INPUT FAV-GRPS-SORTED.
            MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
            MOVE WS-CURRENT-YEAR        TO HDR-YR.
            MOVE WS-CURRENT-MONTH       TO HDR-MO.
            MOVE WS-CURRENT-DAY         TO HDR-DAY.
+           PERFORM 1600-READ-PRIOR-CONTROL-TOTALS.
+      *---------------------------------------------------------------*
+       1600-READ-PRIOR-CONTROL-TOTALS.
+      *---------------------------------------------------------------*
+           OPEN INPUT CONTROL-TOTALS.
+           IF WS-CTOT-STATUS EQUAL '00'
+               READ CONTROL-TOTALS
+               MOVE CT-RECORD-COUNT    TO WS-PRIOR-RECORD-COUNT
+               MOVE CT-GRAND-TOTAL     TO WS-PRIOR-GRAND-TOTAL
+               MOVE CT-GENRE-FILTER    TO WS-PRIOR-GENRE-FILTER
+               MOVE CT-STILL-TOGETHER-FILTER
+                                       TO WS-PRIOR-STILL-TOGETHER-FLT
+               MOVE 'Y'                TO WS-PRIOR-RUN-FOUND-SW
+               CLOSE CONTROL-TOTALS
+           END-IF.
+      *---------------------------------------------------------------*
+       1400-READ-CONTROL-CARD.
+      *---------------------------------------------------------------*
+           OPEN INPUT CONTROL-CARD.
+           IF WS-CTL-STATUS EQUAL '00'
+               READ CONTROL-CARD
+               MOVE CC-GENRE-FILTER        TO WS-GENRE-FILTER
+               MOVE CC-STILL-TOGETHER-FILTER
+                                            TO WS-STILL-TOGETHER-FILTER
+               CLOSE CONTROL-CARD
+           END-IF.
+      *---------------------------------------------------------------*
+       1300-LOAD-ROSTER-TABLE.
+      *---------------------------------------------------------------*
+           READ ROSTER-FILE
+               AT END MOVE 'Y' TO ROSTER-EOF-SW
+               NOT AT END
+                   IF WS-ROSTER-COUNT < 500
+                       ADD 1 TO WS-ROSTER-COUNT
+                       MOVE ROSTER-ARTIST-NAME
+                           TO WS-ROSTER-NAME (WS-ROSTER-COUNT)
+                       MOVE ROSTER-STILL-TOGETHER
+                           TO WS-ROSTER-FLAG (WS-ROSTER-COUNT)
+                   END-IF
+           END-READ.
+      *---------------------------------------------------------------*
+       1100-CHECK-FOR-RESTART.
+      *---------------------------------------------------------------*
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CKPT-STATUS EQUAL '00'
+               READ CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               IF CKPT-GENRE-FILTER EQUAL WS-GENRE-FILTER
+                   AND CKPT-STILL-TOGETHER-FILTER EQUAL
+                       WS-STILL-TOGETHER-FILTER
+                   MOVE 'Y'            TO WS-RESTART-SW
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       1200-SKIP-TO-RESTART-POINT.
+      *---------------------------------------------------------------*
+           MOVE 'N'                    TO WS-CKPT-MATCH-SW.
+           PERFORM 8000-READ-FAV-GRP-FILE
+               UNTIL END-OF-FILE
+               OR (MUSICAL-GENRE EQUAL CKPT-MUSICAL-GENRE
+                   AND ARTIST-NAME EQUAL CKPT-ARTIST-NAME).
+           IF NOT END-OF-FILE
+               MOVE 'Y'                TO WS-CKPT-MATCH-SW
+               PERFORM 8000-READ-FAV-GRP-FILE
+           END-IF.
+           IF CKPT-MATCH-FOUND
+               MOVE CKPT-RECORD-COUNT      TO WS-RECORD-COUNT
+               MOVE CKPT-PAGE-COUNT        TO PAGE-COUNT
+               MOVE CKPT-GENRE-COUNT       TO WS-GENRE-COUNT
+               MOVE CKPT-GENRE-TOTAL       TO WS-GENRE-TOTAL
+               MOVE CKPT-GRAND-TOTAL       TO WS-GRAND-TOTAL
+               MOVE CKPT-MUSICAL-GENRE     TO WS-PREV-GENRE
+               MOVE 'N'                    TO FIRST-RECORD-SW
+           END-IF.
       *---------------------------------------------------------------*
        2000-PROCESS-FAV-GRP-FILE.
       *---------------------------------------------------------------*
+           IF NOT FIRST-RECORD
+               IF MUSICAL-GENRE NOT EQUAL TO WS-PREV-GENRE
+                   PERFORM 2500-PRINT-GENRE-SUBTOTAL
+               END-IF
+           END-IF.
+           MOVE MUSICAL-GENRE          TO WS-PREV-GENRE.
+           MOVE 'N'                    TO FIRST-RECORD-SW.
            MOVE ARTIST-NAME            TO WS-ARTIST-NAME.
            MOVE NUMBER-MUSICIANS       TO WS-NUMBER-MUSICIANS.
            MOVE MUSICAL-GENRE          TO WS-MUSICAL-GENRE.
@@ -177,31 +583,199 @@
                                           WS-SHIPPING-COST-NUM.
            MOVE TAX                    TO WS-TAX
                                           WS-TAX-NUM.
-           COMPUTE WS-TOTAL-COST = WS-CD-COST-NUM
+           COMPUTE WS-TOTAL-COST-NUM = WS-CD-COST-NUM
                                  + WS-TAX-NUM
                                  + WS-SHIPPING-COST-NUM.
+           MOVE WS-TOTAL-COST-NUM      TO WS-TOTAL-COST.
            MOVE BAND-IS-STILL-TOGETHER TO WS-BAND-STILL-TOGETHER .
-           ADD 1                       TO WS-RECORD-COUNT.
+           PERFORM 2800-VALIDATE-ROSTER-FLAG.
+           ADD 1                       TO WS-RECORD-COUNT
+                                          WS-GENRE-COUNT.
+           ADD WS-TOTAL-COST-NUM       TO WS-GENRE-TOTAL
+                                          WS-GRAND-TOTAL.
            MOVE WS-PRINT-RECORD        TO NEXT-REPORT-LINE.
            PERFORM  9000-PRINT-REPORT-LINE.
+           PERFORM  2600-WRITE-EXTRACT-RECORD.
+           PERFORM  2700-WRITE-CHECKPOINT.
            PERFORM  8000-READ-FAV-GRP-FILE.
+      *---------------------------------------------------------------*
+       2700-WRITE-CHECKPOINT.
+      *---------------------------------------------------------------*
+           MOVE ARTIST-NAME            TO CKPT-ARTIST-NAME.
+           MOVE MUSICAL-GENRE          TO CKPT-MUSICAL-GENRE.
+           MOVE WS-RECORD-COUNT        TO CKPT-RECORD-COUNT.
+           MOVE PAGE-COUNT             TO CKPT-PAGE-COUNT.
+           MOVE WS-GENRE-COUNT         TO CKPT-GENRE-COUNT.
+           MOVE WS-GENRE-TOTAL         TO CKPT-GENRE-TOTAL.
+           MOVE WS-GRAND-TOTAL         TO CKPT-GRAND-TOTAL.
+           MOVE WS-GENRE-FILTER        TO CKPT-GENRE-FILTER.
+           MOVE WS-STILL-TOGETHER-FILTER
+                                       TO CKPT-STILL-TOGETHER-FILTER.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-REC.
+           CLOSE CHECKPOINT-FILE.
+      *---------------------------------------------------------------*
+       2800-VALIDATE-ROSTER-FLAG.
+      *---------------------------------------------------------------*
+           MOVE 'N'                    TO ROSTER-FOUND-SW.
+           SET ROSTER-IDX              TO 1.
+           SEARCH WS-ROSTER-ENTRY
+               AT END CONTINUE
+               WHEN WS-ROSTER-NAME (ROSTER-IDX) EQUAL ARTIST-NAME
+                   MOVE 'Y'             TO ROSTER-FOUND-SW
+           END-SEARCH.
+           IF ROSTER-ENTRY-FOUND
+               IF WS-ROSTER-FLAG (ROSTER-IDX) NOT EQUAL
+                       BAND-IS-STILL-TOGETHER
+                   MOVE ARTIST-NAME     TO EXL-ARTIST
+                   MOVE BAND-IS-STILL-TOGETHER TO EXL-FILE-FLAG
+                   MOVE WS-ROSTER-FLAG (ROSTER-IDX) TO EXL-ROSTER-FLAG
+                   MOVE EXCEPTION-LINE  TO EXCEPT-LINE
+                   WRITE EXCEPT-RECORD
+               END-IF
+           END-IF.
+      *---------------------------------------------------------------*
+       2600-WRITE-EXTRACT-RECORD.
+      *---------------------------------------------------------------*
+           MOVE WS-TOTAL-COST-NUM      TO WS-EXTRACT-COST-ED.
+           MOVE SPACE                  TO WS-EXTRACT-LINE.
+           STRING FUNCTION TRIM(ARTIST-NAME)    DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(MUSICAL-GENRE)  DELIMITED BY SIZE
+                  ','                           DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-EXTRACT-COST-ED) DELIMITED BY SIZE
+               INTO WS-EXTRACT-LINE.
+           MOVE WS-EXTRACT-LINE        TO EXTRACT-LINE.
+           WRITE EXTRACT-REC.
+      *---------------------------------------------------------------*
+       2500-PRINT-GENRE-SUBTOTAL.
+      *---------------------------------------------------------------*
+           MOVE WS-PREV-GENRE          TO GSL-GENRE.
+           MOVE WS-GENRE-COUNT         TO GSL-COUNT.
+           MOVE WS-GENRE-TOTAL         TO GSL-TOTAL.
+           MOVE GENRE-SUBTOTAL-LINE    TO NEXT-REPORT-LINE.
+           MOVE 2                      TO LINE-SPACEING.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE ZERO                   TO WS-GENRE-COUNT
+                                          WS-GENRE-TOTAL.
       *---------------------------------------------------------------*
        3000-PRINT-TRAILER-LINES.
       *---------------------------------------------------------------*
+           IF WS-RECORD-COUNT GREATER THAN ZERO
+               PERFORM 2500-PRINT-GENRE-SUBTOTAL
+           END-IF.
            MOVE WS-RECORD-COUNT        TO TL1-RECORD-COUNT.
            MOVE TRAILER-1              TO NEXT-REPORT-LINE.
            MOVE 2                      TO LINE-SPACEING.
            PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE WS-GRAND-TOTAL         TO GTL-TOTAL.
+           MOVE GRAND-TOTAL-LINE       TO NEXT-REPORT-LINE.
+           MOVE 1                      TO LINE-SPACEING.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           PERFORM 3300-PRINT-BALANCING-REPORT.
+           PERFORM 3400-WRITE-CONTROL-TOTALS.
+      *---------------------------------------------------------------*
+       3300-PRINT-BALANCING-REPORT.
+      *---------------------------------------------------------------*
+           MOVE WS-PRIOR-RECORD-COUNT  TO BL-PRIOR-COUNT.
+           MOVE WS-RECORD-COUNT        TO BL-CURR-COUNT.
+           MOVE WS-PRIOR-GRAND-TOTAL   TO BL-PRIOR-TOTAL.
+           MOVE WS-GRAND-TOTAL         TO BL-CURR-TOTAL.
+           MOVE 'Y'                    TO WS-FILTERS-MATCH-SW.
+           IF WS-PRIOR-GENRE-FILTER NOT EQUAL WS-GENRE-FILTER
+               OR WS-PRIOR-STILL-TOGETHER-FLT NOT EQUAL
+                   WS-STILL-TOGETHER-FILTER
+               MOVE 'N'                TO WS-FILTERS-MATCH-SW
+           END-IF.
+           IF NOT PRIOR-RUN-FOUND
+               MOVE 'NO PRIOR RUN'     TO BL-STATUS
+           ELSE
+               IF FILTERS-MATCH
+                   PERFORM 3310-CHECK-BALANCE
+               ELSE
+                   MOVE 'FILTERS DIFFER' TO BL-STATUS
+               END-IF
+           END-IF.
+           MOVE BALANCING-LINE-1       TO NEXT-REPORT-LINE.
+           MOVE 2                      TO LINE-SPACEING.
+           PERFORM 9000-PRINT-REPORT-LINE.
+           MOVE BALANCING-LINE-2       TO NEXT-REPORT-LINE.
+           MOVE 1                      TO LINE-SPACEING.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       3310-CHECK-BALANCE.
+      *---------------------------------------------------------------*
+           MOVE 'N'                    TO WS-OUT-OF-BALANCE-SW.
+           IF WS-PRIOR-RECORD-COUNT GREATER THAN ZERO
+               COMPUTE WS-COUNT-VARIANCE-PCT =
+                   FUNCTION ABS(WS-RECORD-COUNT - WS-PRIOR-RECORD-COUNT)
+                       / WS-PRIOR-RECORD-COUNT
+               IF WS-COUNT-VARIANCE-PCT GREATER THAN
+                       WS-VARIANCE-LIMIT-PCT
+                   MOVE 'Y'             TO WS-OUT-OF-BALANCE-SW
+               END-IF
+           END-IF.
+           IF WS-PRIOR-GRAND-TOTAL GREATER THAN ZERO
+               COMPUTE WS-TOTAL-VARIANCE-PCT =
+                   FUNCTION ABS(WS-GRAND-TOTAL - WS-PRIOR-GRAND-TOTAL)
+                       / WS-PRIOR-GRAND-TOTAL
+               IF WS-TOTAL-VARIANCE-PCT GREATER THAN
+                       WS-VARIANCE-LIMIT-PCT
+                   MOVE 'Y'             TO WS-OUT-OF-BALANCE-SW
+               END-IF
+           END-IF.
+           IF OUT-OF-BALANCE
+               MOVE 'OUT OF BALANCE'   TO BL-STATUS
+           ELSE
+               MOVE 'IN BALANCE'       TO BL-STATUS
+           END-IF.
+      *---------------------------------------------------------------*
+       3400-WRITE-CONTROL-TOTALS.
+      *---------------------------------------------------------------*
+           MOVE WS-RECORD-COUNT        TO CT-RECORD-COUNT.
+           MOVE WS-GRAND-TOTAL         TO CT-GRAND-TOTAL.
+           MOVE WS-GENRE-FILTER        TO CT-GENRE-FILTER.
+           MOVE WS-STILL-TOGETHER-FILTER
+                                       TO CT-STILL-TOGETHER-FILTER.
+           OPEN OUTPUT CONTROL-TOTALS.
+           WRITE CONTROL-TOTALS-REC.
+           CLOSE CONTROL-TOTALS.
       *---------------------------------------------------------------*
        4000-CLOSING.
       *---------------------------------------------------------------*
-           CLOSE   FAV-GRPS
-                   FAV-RPT.
+           CLOSE   FAV-GRPS-SORTED
+                   FAV-RPT
+                   FAV-EXTRACT
+                   FAV-EXCEPT.
+           CALL 'CBL_DELETE_FILE' USING WS-CKPT-FILE-NAME.
       *---------------------------------------------------------------*
        8000-READ-FAV-GRP-FILE.
       *---------------------------------------------------------------*
-           READ FAV-GRPS
+           PERFORM 8010-READ-NEXT-FAV-GRP-RECORD
+               UNTIL END-OF-FILE OR RECORD-SELECTED.
+      *---------------------------------------------------------------*
+       8010-READ-NEXT-FAV-GRP-RECORD.
+      *---------------------------------------------------------------*
+           READ FAV-GRPS-SORTED
                AT END MOVE 'Y' TO END-OF-FILE-SW.
+           IF NOT END-OF-FILE
+               PERFORM 8020-APPLY-SELECTION-CRITERIA
+           END-IF.
+      *---------------------------------------------------------------*
+       8020-APPLY-SELECTION-CRITERIA.
+      *---------------------------------------------------------------*
+           MOVE 'Y'                    TO WS-RECORD-SELECTED-SW.
+           IF WS-GENRE-FILTER NOT EQUAL SPACE
+               IF MUSICAL-GENRE NOT EQUAL WS-GENRE-FILTER
+                   MOVE 'N'             TO WS-RECORD-SELECTED-SW
+               END-IF
+           END-IF.
+           IF WS-STILL-TOGETHER-FILTER NOT EQUAL SPACE
+               IF BAND-IS-STILL-TOGETHER NOT EQUAL
+                       WS-STILL-TOGETHER-FILTER
+                   MOVE 'N'             TO WS-RECORD-SELECTED-SW
+               END-IF
+           END-IF.
       *---------------------------------------------------------------*
        9000-PRINT-REPORT-LINE.
       *---------------------------------------------------------------*
