@@ -0,0 +1,448 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. FAVMNT.
+       AUTHOR. ED ACKERMAN.
+       DATE-WRITTEN. 08/09/2026
+       DATE-COMPILED.
+       INSTALLATION. MORONS, LOSERS, AND BIMBOS.
+      *---------------------------------------------------------------*
+      * MODIFICATION HISTORY
+      *   08/09/26  EA  INITIAL VERSION - APPLIES ADD/CHANGE/DELETE
+      *                 TRANSACTIONS AGAINST THE FAV-GRPS MASTER AND
+      *                 PRODUCES AN AUDIT LISTING OF WHAT WAS APPLIED.
+      *                 MASTER AND TRANSACTIONS ARE EACH SORTED BY
+      *                 ARTIST-NAME AND MATCHED THE SAME WAY FAVRPT
+      *                 SORTS FAV-GRPS BY MUSICAL-GENRE.
+      *   08/09/26  EA  EACH REJECT BRANCH NOW SETS AL-ACTION TO
+      *                 'REJECTED' BEFORE WRITING ITS AUDIT LINE -
+      *                 IT WAS LEFT UNSET, SO A REJECTED TRANSACTION
+      *                 COULD PRINT WHATEVER ACTION THE LAST SUCCESSFUL
+      *                 ADD/CHANGE/DELETE LEFT BEHIND.
+      *   08/09/26  EA  SRT-TRANS-REC WAS MISSING THE 1-BYTE FILLER
+      *                 THAT TX-TRANS-CODE OCCUPIES AHEAD OF THE
+      *                 ARTIST NAME IN TRANS-REC, SO THE TRANSACTION
+      *                 SORT KEY WAS OFF BY ONE BYTE AND TRANS-FILE-
+      *                 SORTED WASN'T TRULY IN ARTIST-NAME ORDER.
+      *---------------------------------------------------------------*
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER. IBM-3081.
+       OBJECT-COMPUTER. IBM-3081.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-MASTER ASSIGN TO FAVIN.
+           SELECT SORT-MASTER-WORK ASSIGN TO SORTWK01.
+           SELECT OLD-MASTER-SORTED ASSIGN TO FAVSORT.
+           SELECT TRANS-FILE ASSIGN TO FAVTRAN.
+           SELECT SORT-TRANS-WORK ASSIGN TO SORTWK02.
+           SELECT TRANS-FILE-SORTED ASSIGN TO FAVTSORT.
+           SELECT NEW-MASTER ASSIGN TO FAVOUT.
+           SELECT AUDIT-RPT ASSIGN TO PRTLINE.
+      *---------------------------------------------------------------*
+       DATA DIVISION.
+      *---------------------------------------------------------------*
+       FILE SECTION.
+      *---------------------------------------------------------------*
+       FD  OLD-MASTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS OLD-MASTER-REC.
+      *---------------------------------------------------------------*
+       01  OLD-MASTER-REC.
+           05  OM-ARTIST-NAME              PIC X(30).
+           05  OM-NUMBER-MUSICIANS         PIC 9(02).
+           05  OM-MUSICAL-GENRE            PIC X(12).
+           05  OM-CD-COST                  PIC 9(03)V99.
+           05  OM-SHIPPING-COST            PIC 9(02)V99.
+           05  OM-TAX                      PIC 9(02)V99.
+           05  OM-BAND-IS-STILL-TOGETHER   PIC X(01).
+      *---------------------------------------------------------------*
+       SD  SORT-MASTER-WORK
+           DATA RECORD IS SRT-OLD-MASTER-REC.
+      *---------------------------------------------------------------*
+       01  SRT-OLD-MASTER-REC.
+           05  SRT-OM-ARTIST-NAME          PIC X(30).
+           05  FILLER                      PIC X(50).
+      *---------------------------------------------------------------*
+       FD  OLD-MASTER-SORTED
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SORTED-MASTER-REC.
+      *---------------------------------------------------------------*
+       01  SORTED-MASTER-REC.
+           05  SM-ARTIST-NAME              PIC X(30).
+           05  SM-NUMBER-MUSICIANS         PIC 9(02).
+           05  SM-MUSICAL-GENRE            PIC X(12).
+           05  SM-CD-COST                  PIC 9(03)V99.
+           05  SM-SHIPPING-COST            PIC 9(02)V99.
+           05  SM-TAX                      PIC 9(02)V99.
+           05  SM-BAND-IS-STILL-TOGETHER   PIC X(01).
+      *---------------------------------------------------------------*
+       FD  TRANS-FILE
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS TRANS-REC.
+      *---------------------------------------------------------------*
+       01  TRANS-REC.
+           05  TX-TRANS-CODE               PIC X(01).
+               88  TX-IS-ADD                    VALUE 'A'.
+               88  TX-IS-CHANGE                 VALUE 'C'.
+               88  TX-IS-DELETE                 VALUE 'D'.
+           05  TX-ARTIST-NAME               PIC X(30).
+           05  TX-NUMBER-MUSICIANS          PIC 9(02).
+           05  TX-MUSICAL-GENRE             PIC X(12).
+           05  TX-CD-COST                   PIC 9(03)V99.
+           05  TX-SHIPPING-COST             PIC 9(02)V99.
+           05  TX-TAX                       PIC 9(02)V99.
+           05  TX-BAND-IS-STILL-TOGETHER    PIC X(01).
+           05  FILLER                       PIC X(21).
+      *---------------------------------------------------------------*
+       SD  SORT-TRANS-WORK
+           DATA RECORD IS SRT-TRANS-REC.
+      *---------------------------------------------------------------*
+       01  SRT-TRANS-REC.
+           05  FILLER                      PIC X(01).
+           05  SRT-TX-ARTIST-NAME          PIC X(30).
+           05  FILLER                      PIC X(49).
+      *---------------------------------------------------------------*
+       FD  TRANS-FILE-SORTED
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS SORTED-TRANS-REC.
+      *---------------------------------------------------------------*
+       01  SORTED-TRANS-REC.
+           05  ST-TRANS-CODE                PIC X(01).
+           05  ST-ARTIST-NAME               PIC X(30).
+           05  ST-NUMBER-MUSICIANS          PIC 9(02).
+           05  ST-MUSICAL-GENRE             PIC X(12).
+           05  ST-CD-COST                   PIC 9(03)V99.
+           05  ST-SHIPPING-COST             PIC 9(02)V99.
+           05  ST-TAX                       PIC 9(02)V99.
+           05  ST-BAND-IS-STILL-TOGETHER    PIC X(01).
+           05  FILLER                       PIC X(21).
+      *---------------------------------------------------------------*
+       FD  NEW-MASTER
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS NEW-MASTER-REC.
+      *---------------------------------------------------------------*
+       01  NEW-MASTER-REC.
+           05  NM-ARTIST-NAME               PIC X(30).
+           05  NM-NUMBER-MUSICIANS          PIC 9(02).
+           05  NM-MUSICAL-GENRE             PIC X(12).
+           05  NM-CD-COST                   PIC 9(03)V99.
+           05  NM-SHIPPING-COST             PIC 9(02)V99.
+           05  NM-TAX                       PIC 9(02)V99.
+           05  NM-BAND-IS-STILL-TOGETHER    PIC X(01).
+      *---------------------------------------------------------------*
+       FD  AUDIT-RPT
+           RECORDING MODE IS F
+           LABEL RECORDS ARE STANDARD
+           RECORD CONTAINS 132 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS
+           DATA RECORD IS PRINT-RECORD.
+      *---------------------------------------------------------------*
+       01  PRINT-RECORD.
+           05  PRINT-LINE                   PIC X(132).
+      *---------------------------------------------------------------*
+       WORKING-STORAGE SECTION.
+      *---------------------------------------------------------------*
+       01  PRINT-LINES.
+           05  NEXT-REPORT-LINE             PIC X(132) VALUE SPACE.
+      *---------------------------------------------------------------*
+           05  AUDIT-LINE.
+               10  AL-ARTIST-NAME           PIC X(30).
+               10  FILLER                   PIC X(02) VALUE SPACE.
+               10  AL-ACTION                PIC X(24).
+               10  FILLER                   PIC X(02) VALUE SPACE.
+               10  AL-REASON                PIC X(40).
+               10  FILLER                   PIC X(34) VALUE SPACE.
+      *---------------------------------------------------------------*
+          05  HEADING-LINE-1.
+               10  FILLER      PIC X(06) VALUE 'DATE: '.
+               10  HDR-DAY     PIC X(02).
+               10  FILLER      PIC X(01) VALUE '/'.
+               10  HDR-MO      PIC X(02).
+               10  FILLER      PIC X(01) VALUE '/'.
+               10  HDR-YR      PIC X(04).
+               10  FILLER      PIC X(24) VALUE SPACES.
+               10  FILLER      PIC X(22) VALUE 'FAV-GRPS MAINTENANCE  '.
+               10  FILLER      PIC X(22) VALUE SPACES.
+               10  FILLER      PIC X(10) VALUE 'PAGE NUM: '.
+               10  H1-PAGE-NUM PIC 999.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-2.
+               10  FILLER  PIC X(30) VALUE 'ARTIST'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(24) VALUE 'ACTION'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(40) VALUE 'REASON'.
+      *---------------------------------------------------------------*
+           05  HEADING-LINE-3.
+               10  FILLER  PIC X(30) VALUE ALL '-'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(24) VALUE ALL '-'.
+               10  FILLER  PIC X(02) VALUE SPACE.
+               10  FILLER  PIC X(40) VALUE ALL '-'.
+      *---------------------------------------------------------------*
+           05  TRAILER-1.
+               10  FILLER  PIC X(20) VALUE '** ADDED    :       '.
+               10  TL1-ADD-COUNT           PIC ZZ9.
+               10  FILLER  PIC X(04) VALUE SPACE.
+               10  FILLER  PIC X(20) VALUE '** CHANGED  :       '.
+               10  TL1-CHANGE-COUNT        PIC ZZ9.
+               10  FILLER  PIC X(04) VALUE SPACE.
+               10  FILLER  PIC X(20) VALUE '** DELETED  :       '.
+               10  TL1-DELETE-COUNT        PIC ZZ9.
+               10  FILLER  PIC X(04) VALUE SPACE.
+               10  FILLER  PIC X(20) VALUE '** REJECTED :       '.
+               10  TL1-REJECT-COUNT        PIC ZZ9.
+      *---------------------------------------------------------------*
+       01  WS-CURRENT-DATE-DATA.
+           05  WS-CURRENT-DATE.
+               10  WS-CURRENT-YEAR         PIC 9(04).
+               10  WS-CURRENT-MONTH        PIC 9(02).
+               10  WS-CURRENT-DAY          PIC 9(02).
+           05  WS-CURRENT-TIME.
+               10  WS-CURRENT-HOURS        PIC 9(02).
+               10  WS-CURRENT-MINUTE       PIC 9(02).
+               10  WS-CURRENT-SECOND       PIC 9(02).
+               10  WS-CURRENT-MILLISECONDS PIC 9(02).
+      *---------------------------------------------------------------*
+       01  WS-MATCH-FIELDS.
+           05  WS-OLD-KEY                  PIC X(30).
+           05  WS-TRANS-KEY                PIC X(30).
+      *---------------------------------------------------------------*
+       01  WS-COUNTERS.
+           05  WS-ADD-COUNT                PIC 9(03) VALUE ZERO.
+           05  WS-CHANGE-COUNT             PIC 9(03) VALUE ZERO.
+           05  WS-DELETE-COUNT             PIC 9(03) VALUE ZERO.
+           05  WS-REJECT-COUNT             PIC 9(03) VALUE ZERO.
+      *---------------------------------------------------------------*
+       01  WS-SWITCHES-SUBSCRIPTS.
+           05  OLD-MASTER-EOF-SW           PIC X VALUE 'N'.
+               88  OLD-MASTER-EOF               VALUE 'Y'.
+           05  TRANS-EOF-SW                PIC X VALUE 'N'.
+               88  TRANS-EOF                    VALUE 'Y'.
+      *---------------------------------------------------------------*
+       01  PRINTER-CONTROL-FIELDS.
+           05  LINE-SPACEING               PIC 9(02) VALUE 1.
+           05  LINE-COUNT                  PIC 9(03) VALUE 999.
+           05  LINES-ON-PAGE               PIC 9(02) VALUE 60.
+           05  PAGE-COUNT                  PIC 9(02) VALUE 1.
+      *---------------------------------------------------------------*
+       PROCEDURE DIVISION.
+      *---------------------------------------------------------------*
+       0000-MAINTAIN-FAVORITE-GROUPS.
+      *---------------------------------------------------------------*
+           PERFORM 1000-INITIALIZATION.
+           PERFORM 8100-READ-OLD-MASTER.
+           PERFORM 8200-READ-TRANS-FILE.
+           PERFORM 2000-PROCESS-MASTER-UPDATE
+               UNTIL OLD-MASTER-EOF AND TRANS-EOF.
+           PERFORM 3000-PRINT-TRAILER-LINES.
+           PERFORM 4000-CLOSING.
+           GOBACK.
+      *---------------------------------------------------------------*
+       1000-INITIALIZATION.
+      *---------------------------------------------------------------*
+           OPEN OUTPUT NEW-MASTER
+                       AUDIT-RPT.
+           SORT SORT-MASTER-WORK
+               ON ASCENDING KEY SRT-OM-ARTIST-NAME
+               USING OLD-MASTER
+               GIVING OLD-MASTER-SORTED.
+           OPEN INPUT OLD-MASTER-SORTED.
+           SORT SORT-TRANS-WORK
+               ON ASCENDING KEY SRT-TX-ARTIST-NAME
+               USING TRANS-FILE
+               GIVING TRANS-FILE-SORTED.
+           OPEN INPUT TRANS-FILE-SORTED.
+           MOVE FUNCTION CURRENT-DATE  TO WS-CURRENT-DATE-DATA.
+           MOVE WS-CURRENT-YEAR        TO HDR-YR.
+           MOVE WS-CURRENT-MONTH       TO HDR-MO.
+           MOVE WS-CURRENT-DAY         TO HDR-DAY.
+      *---------------------------------------------------------------*
+       2000-PROCESS-MASTER-UPDATE.
+      *---------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN WS-OLD-KEY LESS THAN WS-TRANS-KEY
+                   PERFORM 2100-COPY-OLD-MASTER-UNCHANGED
+                   PERFORM 8100-READ-OLD-MASTER
+               WHEN WS-OLD-KEY GREATER THAN WS-TRANS-KEY
+                   PERFORM 2200-PROCESS-TRANS-NO-MATCH
+                   PERFORM 8200-READ-TRANS-FILE
+               WHEN OTHER
+                   PERFORM 2300-PROCESS-TRANS-MATCH
+                   PERFORM 8100-READ-OLD-MASTER
+                   PERFORM 8200-READ-TRANS-FILE
+           END-EVALUATE.
+      *---------------------------------------------------------------*
+       2100-COPY-OLD-MASTER-UNCHANGED.
+      *---------------------------------------------------------------*
+           MOVE SM-ARTIST-NAME             TO NM-ARTIST-NAME.
+           MOVE SM-NUMBER-MUSICIANS        TO NM-NUMBER-MUSICIANS.
+           MOVE SM-MUSICAL-GENRE           TO NM-MUSICAL-GENRE.
+           MOVE SM-CD-COST                 TO NM-CD-COST.
+           MOVE SM-SHIPPING-COST           TO NM-SHIPPING-COST.
+           MOVE SM-TAX                     TO NM-TAX.
+           MOVE SM-BAND-IS-STILL-TOGETHER  TO NM-BAND-IS-STILL-TOGETHER.
+           WRITE NEW-MASTER-REC.
+      *---------------------------------------------------------------*
+       2200-PROCESS-TRANS-NO-MATCH.
+      *---------------------------------------------------------------*
+           IF ST-TRANS-CODE EQUAL 'A'
+               PERFORM 2210-APPLY-ADD
+           ELSE
+               MOVE 'REJECTED'             TO AL-ACTION
+               MOVE 'REJECTED - NO MASTER RECORD' TO AL-REASON
+               PERFORM 2900-WRITE-AUDIT-LINE
+               ADD 1                       TO WS-REJECT-COUNT
+           END-IF.
+      *---------------------------------------------------------------*
+       2210-APPLY-ADD.
+      *---------------------------------------------------------------*
+           MOVE ST-ARTIST-NAME             TO NM-ARTIST-NAME.
+           MOVE ST-NUMBER-MUSICIANS        TO NM-NUMBER-MUSICIANS.
+           MOVE ST-MUSICAL-GENRE           TO NM-MUSICAL-GENRE.
+           MOVE ST-CD-COST                 TO NM-CD-COST.
+           MOVE ST-SHIPPING-COST           TO NM-SHIPPING-COST.
+           MOVE ST-TAX                     TO NM-TAX.
+           MOVE ST-BAND-IS-STILL-TOGETHER  TO NM-BAND-IS-STILL-TOGETHER.
+           WRITE NEW-MASTER-REC.
+           MOVE 'ADDED'                    TO AL-ACTION.
+           MOVE SPACE                      TO AL-REASON.
+           PERFORM 2900-WRITE-AUDIT-LINE.
+           ADD 1                           TO WS-ADD-COUNT.
+      *---------------------------------------------------------------*
+       2300-PROCESS-TRANS-MATCH.
+      *---------------------------------------------------------------*
+           EVALUATE TRUE
+               WHEN ST-TRANS-CODE EQUAL 'C'
+                   PERFORM 2310-APPLY-CHANGE
+               WHEN ST-TRANS-CODE EQUAL 'D'
+                   PERFORM 2320-APPLY-DELETE
+               WHEN ST-TRANS-CODE EQUAL 'A'
+                   PERFORM 2100-COPY-OLD-MASTER-UNCHANGED
+                   MOVE 'REJECTED'         TO AL-ACTION
+                   MOVE 'REJECTED - DUPLICATE ADD'  TO AL-REASON
+                   PERFORM 2900-WRITE-AUDIT-LINE
+                   ADD 1                   TO WS-REJECT-COUNT
+               WHEN OTHER
+                   PERFORM 2100-COPY-OLD-MASTER-UNCHANGED
+                   MOVE 'REJECTED'         TO AL-ACTION
+                   MOVE 'REJECTED - INVALID TRANS CODE' TO AL-REASON
+                   PERFORM 2900-WRITE-AUDIT-LINE
+                   ADD 1                   TO WS-REJECT-COUNT
+           END-EVALUATE.
+      *---------------------------------------------------------------*
+       2310-APPLY-CHANGE.
+      *---------------------------------------------------------------*
+           MOVE SM-ARTIST-NAME             TO NM-ARTIST-NAME.
+           MOVE ST-NUMBER-MUSICIANS        TO NM-NUMBER-MUSICIANS.
+           MOVE ST-MUSICAL-GENRE           TO NM-MUSICAL-GENRE.
+           MOVE ST-CD-COST                 TO NM-CD-COST.
+           MOVE ST-SHIPPING-COST           TO NM-SHIPPING-COST.
+           MOVE ST-TAX                     TO NM-TAX.
+           MOVE ST-BAND-IS-STILL-TOGETHER  TO NM-BAND-IS-STILL-TOGETHER.
+           WRITE NEW-MASTER-REC.
+           MOVE 'CHANGED'                  TO AL-ACTION.
+           MOVE SPACE                      TO AL-REASON.
+           PERFORM 2900-WRITE-AUDIT-LINE.
+           ADD 1                           TO WS-CHANGE-COUNT.
+      *---------------------------------------------------------------*
+       2320-APPLY-DELETE.
+      *---------------------------------------------------------------*
+           MOVE 'DELETED'                  TO AL-ACTION.
+           MOVE SPACE                      TO AL-REASON.
+           PERFORM 2900-WRITE-AUDIT-LINE.
+           ADD 1                           TO WS-DELETE-COUNT.
+      *---------------------------------------------------------------*
+       2900-WRITE-AUDIT-LINE.
+      *---------------------------------------------------------------*
+           MOVE ST-ARTIST-NAME             TO AL-ARTIST-NAME.
+           MOVE AUDIT-LINE                 TO NEXT-REPORT-LINE.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       3000-PRINT-TRAILER-LINES.
+      *---------------------------------------------------------------*
+           MOVE WS-ADD-COUNT               TO TL1-ADD-COUNT.
+           MOVE WS-CHANGE-COUNT            TO TL1-CHANGE-COUNT.
+           MOVE WS-DELETE-COUNT            TO TL1-DELETE-COUNT.
+           MOVE WS-REJECT-COUNT            TO TL1-REJECT-COUNT.
+           MOVE TRAILER-1                  TO NEXT-REPORT-LINE.
+           MOVE 2                          TO LINE-SPACEING.
+           PERFORM 9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+       4000-CLOSING.
+      *---------------------------------------------------------------*
+           CLOSE   OLD-MASTER-SORTED
+                   TRANS-FILE-SORTED
+                   NEW-MASTER
+                   AUDIT-RPT.
+      *---------------------------------------------------------------*
+       8100-READ-OLD-MASTER.
+      *---------------------------------------------------------------*
+           READ OLD-MASTER-SORTED
+               AT END
+                   MOVE 'Y'          TO OLD-MASTER-EOF-SW
+                   MOVE HIGH-VALUES  TO WS-OLD-KEY
+               NOT AT END
+                   MOVE SM-ARTIST-NAME TO WS-OLD-KEY
+           END-READ.
+      *---------------------------------------------------------------*
+       8200-READ-TRANS-FILE.
+      *---------------------------------------------------------------*
+           READ TRANS-FILE-SORTED
+               AT END
+                   MOVE 'Y'          TO TRANS-EOF-SW
+                   MOVE HIGH-VALUES  TO WS-TRANS-KEY
+               NOT AT END
+                   MOVE ST-ARTIST-NAME TO WS-TRANS-KEY
+           END-READ.
+      *---------------------------------------------------------------*
+       9000-PRINT-REPORT-LINE.
+      *---------------------------------------------------------------*
+           IF LINE-COUNT GREATER THAN LINES-ON-PAGE
+               PERFORM 9100-PRINT-HEADING-LINES.
+           MOVE NEXT-REPORT-LINE TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+       9100-PRINT-HEADING-LINES.
+      *---------------------------------------------------------------*
+           MOVE PAGE-COUNT           TO H1-PAGE-NUM.
+           MOVE HEADING-LINE-1       TO PRINT-LINE.
+           PERFORM 9110-WRITE-TOP-OF-PAGE.
+           MOVE 2                    TO LINE-SPACEING.
+           MOVE HEADING-LINE-2       TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           MOVE 1                    TO LINE-SPACEING.
+           MOVE HEADING-LINE-3       TO PRINT-LINE.
+           PERFORM 9120-WRITE-PRINT-LINE.
+           ADD  1                    TO PAGE-COUNT.
+           MOVE 1                    TO LINE-SPACEING.
+           MOVE 4                    TO LINE-COUNT.
+      *---------------------------------------------------------------*
+       9110-WRITE-TOP-OF-PAGE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING PAGE.
+           MOVE SPACE                TO PRINT-LINE.
+      *---------------------------------------------------------------*
+       9120-WRITE-PRINT-LINE.
+      *---------------------------------------------------------------*
+           WRITE PRINT-RECORD
+               AFTER ADVANCING LINE-SPACEING.
+           MOVE SPACE                TO PRINT-LINE.
+           ADD  1                    TO LINE-COUNT.
+           MOVE 1                    TO LINE-SPACEING.
+      *---------------------------------------------------------------*
